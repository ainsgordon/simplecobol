@@ -1,41 +1,396 @@
-      ******************************************************************
-      
-      ******************************************************************
-       PROGRAM-ID. tuition_Gordon.
-
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 tuition pic 99999v99.
-       01 incrtuition pic 99999v99.
-       01 percentage pic 9v99 value 0.05.
-       01 tuitionpercentage pic 99999v99.
-       01 tenyr pic 99999v99.
-       01 fouryr pic 99999v99.
-       01 i pic 9.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-           display 'Enter tuition for this year: '.
-           accept tuition.
-           perform aLoop 10 times.
-           display 'Tuition in 10 years is: ', tuition.
-           compute fouryr = tuition * 4.
-           display '4-year tuition in 10 years is: ', fouryr.
-
-
-               STOP RUN.
-
-              aLoop.
-               compute tuitionpercentage = tuition * percentage.
-                compute incrtuition = tuition + tuitionpercentage.
-                set tuition to incrtuition.
-
-
-
-
-
-       END PROGRAM tuition_Gordon.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. tuition_Gordon.
+000030 AUTHOR. R GORDON.
+000040 INSTALLATION. BURSAR SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2020.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* 01/15/2020 RG   ORIGINAL PROGRAM - FLAT 5% / 10 YEAR PROJECTION.
+000100* 07/01/2026 RG   RATE IS NOW OPERATOR-ENTERED EACH RUN INSTEAD
+000110*                 OF THE HARDCODED 5% VALUE. REFORMATTED PROGRAM
+000120*                 TO STANDARD SHOP CODING CONVENTIONS WHILE HERE.
+000130* 07/03/2026 RG   PROJECTION HORIZON IS NOW OPERATOR-ENTERED INTO
+000140*                 TENYR INSTEAD OF THE FIXED 10-YEAR LOOP. TENYR
+000150*                 WAS DECLARED WITH DECIMAL PLACES IT NEVER USED;
+000160*                 REPICTURED TO A PLAIN 2-DIGIT YEAR COUNT SO IT
+000170*                 CAN DRIVE A PERFORM ... TIMES.
+000180* 07/06/2026 RG   ALOOP NOW DISPLAYS EACH YEAR OF THE SCHEDULE AS
+000190*                 IT IS COMPUTED, INDEXED BY I, INSTEAD OF ONLY
+000200*                 SHOWING THE FINAL-YEAR FIGURE.
+000210* 07/08/2026 RG   ADDED SEPARATE ASSOCIATE AND GRADUATE PROGRAM
+000220*                 TOTALS ALONGSIDE THE EXISTING 4-YEAR (BACHELOR)
+000230*                 TOTAL, EACH KEYED OFF ITS OWN PROGRAM LENGTH.
+000240* 07/10/2026 RG   ADDED A FILE-DRIVEN BATCH MODE THAT READS
+000250*                 PROGRAM CODE / STARTING TUITION PAIRS FROM
+000260*                 PROGFILE AND RUNS THE SAME PROJECTION LOGIC FOR
+000270*                 EACH ONE. THE PROJECTION ITSELF WAS PULLED OUT
+000280*                 OF MAIN-PROCEDURE INTO 3000-RUN-PROJECTION SO
+000290*                 BOTH THE INTERACTIVE AND BATCH PATHS SHARE IT.
+000300*                 WHILE IN HERE, SWITCHED THE TUITION/RATE/YEARS
+000310*                 KEYBOARD ACCEPTS TO GO THROUGH THEIR RAW-DIGIT
+000320*                 REDEFINITIONS -- ACCEPTING STRAIGHT INTO THE
+000330*                 NUMERIC PICTURE WAS MISALIGNING THE IMPLIED
+000340*                 DECIMAL WHENEVER A DECIMAL POINT OR LEADING
+000350*                 ZERO WAS KEYED.
+000360* 07/13/2026 RG   ADDED TUITRPT, A FORMATTED OUTPUT REPORT OF
+000370*                 EVERY YEAR/TUITION FIGURE WRITTEN BY ALOOP, SO
+000380*                 THE SCHEDULE CAN BE ARCHIVED INSTEAD OF ONLY
+000390*                 SHOWN ON THE CONSOLE.
+000400* 07/15/2026 RG   TUITION, RATE AND YEARS ARE NOW EDITED BEFORE
+000410*                 USE: EACH IS RE-PROMPTED UNTIL NUMERIC AND
+000420*                 GREATER THAN ZERO INSTEAD OF FEEDING A BAD
+000430*                 KEYSTROKE STRAIGHT INTO THE PROJECTION.
+000440* 07/16/2026 RG   PULLED THE TUITION RECORD LAYOUT OUT INTO
+000450*                 COPYBOOKS/TUITREC.CPY SO OTHER PROGRAMS CAN
+000460*                 SHARE IT. 3000-RUN-PROJECTION AND ALOOP NOW
+000470*                 KEEP IT POPULATED ALONGSIDE THE ORIGINAL FIELDS.
+000480* 07/17/2026 RG   ADDED RUNLOG, AN APPEND-ONLY AUDIT TRAIL. EACH
+000490*                 PROJECTION NOW WRITES A DATED LINE SHOWING THE
+000500*                 STARTING TUITION, RATE USED AND FINAL-YEAR
+000510*                 FIGURE, SO PAST RUNS CAN BE RECONSTRUCTED.
+000520* 07/20/2026 RG   EVERY PROJECTION NOW ALSO SHOWS A LOW/EXPECTED/
+000530*                 HIGH RATE COMPARISON OF THE FINAL-YEAR FIGURE,
+000540*                 SO A SENSITIVITY CHECK NO LONGER TAKES THREE
+000550*                 SEPARATE RUNS. THE OPERATOR-ENTERED RATE IS THE
+000560*                 EXPECTED CASE; LOW/HIGH ARE +/- A FIXED SPREAD.
+000570*----------------------------------------------------------------
+000580*
+000590 ENVIRONMENT DIVISION.
+000600*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000610 CONFIGURATION SECTION.
+000620 SOURCE-COMPUTER. IBM-370.
+000630 OBJECT-COMPUTER. IBM-370.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT PROGFILE ASSIGN TO 'PROGFILE'
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680     SELECT TUITRPT ASSIGN TO 'TUITRPT'
+000690         ORGANIZATION IS LINE SEQUENTIAL.
+000700     SELECT RUNLOG ASSIGN TO 'RUNLOG'
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS RUNLOG-STATUS.
+000730*-----------------------
+000740 DATA DIVISION.
+000750*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000760 FILE SECTION.
+000770*-----------------------
+000780 FD  PROGFILE
+000790     RECORD CONTAINS 17 CHARACTERS.
+000800 01  PROG-RECORD.
+000810     05  PROG-CODE               PIC X(10).
+000820     05  PROG-TUITION            PIC 9(05)V99.
+000830     05  PROG-TUITION-EDIT REDEFINES PROG-TUITION
+000840                                 PIC X(07).
+000850*
+000860 FD  TUITRPT.
+000870 01  RPT-RECORD.
+000880     05  RPT-PROGCODE            PIC X(10).
+000890     05  FILLER                  PIC X(02).
+000900     05  RPT-YEAR                PIC 99.
+000910     05  FILLER                  PIC X(02).
+000920     05  RPT-TUITION             PIC ZZZZZ9.99.
+000930     05  FILLER                  PIC X(01).
+000940*
+000950 FD  RUNLOG.
+000960 01  LOG-RECORD.
+000970     05  LOG-DATE                PIC 9(08).
+000980     05  FILLER                  PIC X(02).
+000990     05  LOG-PROGCODE            PIC X(10).
+001000     05  FILLER                  PIC X(02).
+001010     05  LOG-TUITION             PIC ZZZZZ9.99.
+001020     05  FILLER                  PIC X(02).
+001030     05  LOG-RATE                PIC 9.99.
+001040     05  FILLER                  PIC X(02).
+001050     05  LOG-FINAL               PIC ZZZZZ9.99.
+001060     05  FILLER                  PIC X(01).
+001070*-----------------------
+001080 WORKING-STORAGE SECTION.
+001090*
+001100* PROJECTION FIELDS
+001110*
+001120 01  TUITION                     PIC 9(05)V99.
+001130 01  TUITION-EDIT REDEFINES TUITION
+001140                                 PIC X(07).
+001150 01  INCRTUITION                 PIC 9(05)V99.
+001160 01  PERCENTAGE                  PIC 9V99.
+001170 01  PERCENTAGE-EDIT REDEFINES PERCENTAGE
+001180                                 PIC X(03).
+001190 01  TUITIONPERCENTAGE           PIC 9(05)V99.
+001200 01  TENYR                       PIC 99.
+001210 01  TENYR-EDIT REDEFINES TENYR
+001220                                 PIC X(02).
+001230 01  FOURYR                      PIC 9(05)V99.
+001240 01  I                           PIC 99.
+001250*
+001260* RATE-SENSITIVITY COMPARISON FIELDS
+001270*
+001280 01  RATE-SPREAD                 PIC 9V99    VALUE 0.02.
+001290 01  LOW-RATE                    PIC 9V99.
+001300 01  HIGH-RATE                   PIC 9V99.
+001310 01  LOW-FINAL                   PIC 9(05)V99.
+001320 01  EXP-FINAL                   PIC 9(05)V99.
+001330 01  HIGH-FINAL                  PIC 9(05)V99.
+001340 01  CMP-TUITION                 PIC 9(05)V99.
+001350 01  CMP-RATE                    PIC 9V99.
+001360 01  CMP-PCT                     PIC 9(05)V99.
+001370 01  CMP-YEAR-CTR                PIC 99.
+001380*
+001390* PROGRAM-LENGTH TOTALS
+001400*
+001410 01  ASSOCTOTAL                  PIC 9(05)V99.
+001420 01  GRADTOTAL                   PIC 9(05)V99.
+001430*
+001440* BATCH MODE CONTROLS
+001450*
+001460 01  MODE-ANSWER                 PIC X.
+001470 01  BATCH-SWITCH                PIC X       VALUE 'N'.
+001480     88  BATCH-MODE                          VALUE 'Y'.
+001490 01  EOF-SWITCH                  PIC X       VALUE 'N'.
+001500     88  END-OF-PROGFILE                     VALUE 'Y'.
+001510*
+001520* ENTRY VALIDATION SWITCH, SHARED BY THE ACCEPT-AND-EDIT PARAS
+001530*
+001540 01  ENTRY-VALID-SWITCH          PIC X       VALUE 'N'.
+001550     88  ENTRY-IS-VALID                       VALUE 'Y'.
+001560*
+001570* CURRENT PROGRAM CODE, FOR REPORT LABELLING
+001580*
+001590 01  CURR-PROGCODE               PIC X(10)   VALUE SPACES.
+001600*
+001610* STANDARD PROJECTION RECORD, SHARED WITH OTHER PROGRAMS.
+001620*
+001630 COPY TUITREC.
+001640*
+001650* DATE OF THE CURRENT RUN, FOR THE RUNLOG AUDIT TRAIL.
+001660*
+001670 01  RUN-DATE                    PIC 9(08).
+001680 01  RUNLOG-STATUS               PIC X(02).
+001690     88  RUNLOG-NOT-FOUND                    VALUE '35'.
+001700*-----------------------
+001710 PROCEDURE DIVISION.
+001720*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001730 MAIN-PROCEDURE.
+001740     OPEN OUTPUT TUITRPT.
+001750     OPEN EXTEND RUNLOG.
+001760     IF RUNLOG-NOT-FOUND
+001770         OPEN OUTPUT RUNLOG
+001780     END-IF.
+001790     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+001800     DISPLAY 'RUN IN BATCH MODE FROM PROGFILE? (Y/N): '.
+001810     ACCEPT MODE-ANSWER.
+001820     IF MODE-ANSWER = 'Y' OR MODE-ANSWER = 'y'
+001830         MOVE 'Y' TO BATCH-SWITCH
+001840     ELSE
+001850         MOVE 'N' TO BATCH-SWITCH
+001860     END-IF.
+001870     MOVE 'N' TO ENTRY-VALID-SWITCH.
+001880     PERFORM 2200-ACCEPT-RATE THRU 2200-EXIT
+001890         UNTIL ENTRY-IS-VALID.
+001900     MOVE 'N' TO ENTRY-VALID-SWITCH.
+001910     PERFORM 2300-ACCEPT-YEARS THRU 2300-EXIT
+001920         UNTIL ENTRY-IS-VALID.
+001930     IF BATCH-MODE
+001940         PERFORM 4000-PROCESS-BATCH THRU 4000-EXIT
+001950     ELSE
+001960         MOVE 'ADHOC' TO CURR-PROGCODE
+001970         MOVE 'N' TO ENTRY-VALID-SWITCH
+001980         PERFORM 2100-ACCEPT-TUITION THRU 2100-EXIT
+001990             UNTIL ENTRY-IS-VALID
+002000         PERFORM 3000-RUN-PROJECTION THRU 3000-EXIT
+002010     END-IF.
+002020     CLOSE TUITRPT.
+002030     CLOSE RUNLOG.
+002040
+002050         STOP RUN.
+002060
+002070        ALOOP.
+002080         ADD 1 TO I.
+002090         COMPUTE TUITIONPERCENTAGE = TUITION * PERCENTAGE.
+002100          COMPUTE INCRTUITION = TUITION + TUITIONPERCENTAGE.
+002110          MOVE INCRTUITION TO TUITION.
+002120          DISPLAY 'YEAR ' I ': ' TUITION.
+002130          MOVE I TO TR-YEAR-NUM (I).
+002140          MOVE TUITION TO TR-YEAR-TUITION (I).
+002150          PERFORM 8100-WRITE-REPORT-RECORD THRU 8100-EXIT.
+002160*
+002170* PROMPTS FOR AND EDITS THE STARTING TUITION. RE-PROMPTS UNTIL THE
+002180* ENTRY IS NUMERIC AND GREATER THAN ZERO.
+002190*
+002200 2100-ACCEPT-TUITION.
+002210     DISPLAY 'ENTER TUITION FOR THIS YEAR (EG 0250000): '.
+002220     ACCEPT TUITION-EDIT.
+002230     MOVE 'N' TO ENTRY-VALID-SWITCH.
+002240     IF TUITION-EDIT IS NUMERIC
+002250         IF TUITION > ZERO
+002260             MOVE 'Y' TO ENTRY-VALID-SWITCH
+002270         ELSE
+002280         DISPLAY 'TUITION MUST BE GREATER THAN ZERO.'
+002290         END-IF
+002300     ELSE
+002310         DISPLAY 'TUITION MUST BE NUMERIC -- RE-ENTER.'
+002320     END-IF.
+002330 2100-EXIT.
+002340     EXIT.
+002350*
+002360* PROMPTS FOR AND EDITS THE ANNUAL INCREASE RATE. RE-PROMPTS UNTIL
+002370* THE ENTRY IS NUMERIC AND GREATER THAN ZERO.
+002380*
+002390 2200-ACCEPT-RATE.
+002400     DISPLAY 'ENTER ANNUAL INCREASE RATE (EG 005 FOR 5%): '.
+002410     ACCEPT PERCENTAGE-EDIT.
+002420     MOVE 'N' TO ENTRY-VALID-SWITCH.
+002430     IF PERCENTAGE-EDIT IS NUMERIC
+002440         IF PERCENTAGE > ZERO
+002450             MOVE 'Y' TO ENTRY-VALID-SWITCH
+002460         ELSE
+002470         DISPLAY 'RATE MUST BE GREATER THAN ZERO.'
+002480         END-IF
+002490     ELSE
+002500         DISPLAY 'RATE MUST BE NUMERIC -- RE-ENTER.'
+002510     END-IF.
+002520 2200-EXIT.
+002530     EXIT.
+002540*
+002550* PROMPTS FOR AND EDITS THE PROJECTION HORIZON. RE-PROMPTS UNTIL
+002560* THE ENTRY IS NUMERIC AND GREATER THAN ZERO.
+002570*
+002580 2300-ACCEPT-YEARS.
+002590     DISPLAY 'ENTER NUMBER OF PROJECTION YEARS (EG 05): '.
+002600     ACCEPT TENYR-EDIT.
+002610     MOVE 'N' TO ENTRY-VALID-SWITCH.
+002620     IF TENYR-EDIT IS NUMERIC
+002630         IF TENYR > ZERO
+002640             MOVE 'Y' TO ENTRY-VALID-SWITCH
+002650         ELSE
+002660         DISPLAY 'YEARS MUST BE GREATER THAN ZERO.'
+002670         END-IF
+002680     ELSE
+002690         DISPLAY 'YEARS MUST BE NUMERIC -- RE-ENTER.'
+002700     END-IF.
+002710 2300-EXIT.
+002720     EXIT.
+002730*
+002740* RUNS THE COMPOUNDING PROJECTION AND PROGRAM-LENGTH TOTALS FOR
+002750* WHATEVER STARTING TUITION IS CURRENTLY IN "TUITION". USED BY
+002760* BOTH THE INTERACTIVE AND BATCH PATHS.
+002770*
+002780 3000-RUN-PROJECTION.
+002790     MOVE ZERO TO I.
+002800     MOVE CURR-PROGCODE TO TR-PROG-CODE.
+002810     MOVE TUITION TO TR-BASE-TUITION.
+002820     MOVE PERCENTAGE TO TR-RATE.
+002830     MOVE TENYR TO TR-YEAR-COUNT.
+002840     PERFORM ALOOP TENYR TIMES.
+002850     DISPLAY 'FINAL YEAR TUITION IS: ', TUITION.
+002860     COMPUTE FOURYR = TUITION * 4.
+002870     DISPLAY '4-YEAR TUITION AT FINAL YEAR RATE IS: ', FOURYR.
+002880     COMPUTE ASSOCTOTAL = TUITION * 2.
+002890     DISPLAY '2-YEAR ASSOCIATE TOTAL AT FINAL YEAR RATE IS: ',
+002900             ASSOCTOTAL.
+002910     COMPUTE GRADTOTAL = TUITION * 3.
+002920     DISPLAY '3-YEAR GRADUATE TOTAL AT FINAL YEAR RATE IS: ',
+002930             GRADTOTAL.
+002940     PERFORM 8200-WRITE-LOG-RECORD THRU 8200-EXIT.
+002950     PERFORM 3900-RATE-COMPARISON THRU 3900-EXIT.
+002960 3000-EXIT.
+002970     EXIT.
+002980*
+002990* SHOWS THE FINAL-YEAR FIGURE SIDE BY SIDE FOR A LOW, EXPECTED
+003000* AND HIGH ANNUAL RATE, SO THE OPERATOR CAN SEE THE SENSITIVITY
+003010* OF THE PROJECTION WITHOUT RE-KEYING THE RUN THREE TIMES. THE
+003020* OPERATOR-ENTERED RATE IS TREATED AS THE EXPECTED CASE; LOW AND
+003030* HIGH ARE THAT RATE MINUS AND PLUS A FIXED SPREAD.
+003040*
+003050 3900-RATE-COMPARISON.
+003060     MOVE TUITION TO EXP-FINAL.
+003070     IF PERCENTAGE > RATE-SPREAD
+003080         COMPUTE LOW-RATE = PERCENTAGE - RATE-SPREAD
+003090     ELSE
+003100         MOVE ZERO TO LOW-RATE
+003110     END-IF.
+003120     COMPUTE HIGH-RATE = PERCENTAGE + RATE-SPREAD.
+003130     MOVE TR-BASE-TUITION TO CMP-TUITION.
+003140     MOVE LOW-RATE TO CMP-RATE.
+003150     MOVE ZERO TO CMP-YEAR-CTR.
+003160     PERFORM 3910-COMPOUND-CMP TENYR TIMES.
+003170     MOVE CMP-TUITION TO LOW-FINAL.
+003180     MOVE TR-BASE-TUITION TO CMP-TUITION.
+003190     MOVE HIGH-RATE TO CMP-RATE.
+003200     MOVE ZERO TO CMP-YEAR-CTR.
+003210     PERFORM 3910-COMPOUND-CMP TENYR TIMES.
+003220     MOVE CMP-TUITION TO HIGH-FINAL.
+003230     DISPLAY '---------------------------------------'.
+003240     DISPLAY 'RATE SENSITIVITY -- FINAL YEAR TUITION:'.
+003250     DISPLAY '  LOW RATE      (' LOW-RATE  '): ' LOW-FINAL.
+003260     DISPLAY '  EXPECTED RATE (' PERCENTAGE '): ' EXP-FINAL.
+003270     DISPLAY '  HIGH RATE     (' HIGH-RATE '): ' HIGH-FINAL.
+003280     DISPLAY '---------------------------------------'.
+003290 3900-EXIT.
+003300     EXIT.
+003310*
+003320* COMPOUNDS CMP-TUITION AT CMP-RATE FOR ONE YEAR. USED BY THE
+003330* RATE-COMPARISON PARAGRAPH TO RECOMPUTE THE LOW AND HIGH CASES
+003340* WITHOUT DISTURBING THE MAIN PROJECTION FIELDS.
+003350*
+003360 3910-COMPOUND-CMP.
+003370     ADD 1 TO CMP-YEAR-CTR.
+003380     COMPUTE CMP-PCT = CMP-TUITION * CMP-RATE.
+003390     COMPUTE CMP-TUITION = CMP-TUITION + CMP-PCT.
+003400*
+003410* BATCH MODE - ONE PROJECTION PER PROGFILE RECORD.
+003420*
+003430 4000-PROCESS-BATCH.
+003440     OPEN INPUT PROGFILE.
+003450     PERFORM 4100-READ-PROGFILE THRU 4100-EXIT.
+003460     PERFORM 4200-PROCESS-PROGFILE-RECORD THRU 4200-EXIT
+003470         UNTIL END-OF-PROGFILE.
+003480     CLOSE PROGFILE.
+003490 4000-EXIT.
+003500     EXIT.
+003510 4100-READ-PROGFILE.
+003520     READ PROGFILE
+003530         AT END MOVE 'Y' TO EOF-SWITCH
+003540     END-READ.
+003550 4100-EXIT.
+003560     EXIT.
+003570 4200-PROCESS-PROGFILE-RECORD.
+003580     IF PROG-TUITION-EDIT IS NUMERIC AND PROG-TUITION > ZERO
+003590         MOVE PROG-CODE TO CURR-PROGCODE
+003600         DISPLAY 'PROJECTION FOR PROGRAM: ' PROG-CODE
+003610         MOVE PROG-TUITION TO TUITION
+003620         PERFORM 3000-RUN-PROJECTION THRU 3000-EXIT
+003630     ELSE
+003640         DISPLAY 'REJECTED -- BAD TUITION FOR PROGRAM: ' PROG-CODE
+003650     END-IF.
+003660     PERFORM 4100-READ-PROGFILE THRU 4100-EXIT.
+003670 4200-EXIT.
+003680     EXIT.
+003690*
+003700* WRITES ONE YEAR/TUITION LINE TO TUITRPT FOR THE CURRENT PROGRAM.
+003710*
+003720 8100-WRITE-REPORT-RECORD.
+003730     MOVE SPACES TO RPT-RECORD.
+003740     MOVE CURR-PROGCODE TO RPT-PROGCODE.
+003750     MOVE I TO RPT-YEAR.
+003760     MOVE TUITION TO RPT-TUITION.
+003770     WRITE RPT-RECORD.
+003780 8100-EXIT.
+003790     EXIT.
+003800*
+003810* APPENDS ONE AUDIT-TRAIL LINE TO RUNLOG FOR THE PROJECTION JUST
+003820* COMPLETED -- RUN DATE, STARTING TUITION, RATE USED, AND THE
+003830* RESULTING FINAL-YEAR FIGURE.
+003840*
+003850 8200-WRITE-LOG-RECORD.
+003860     MOVE SPACES TO LOG-RECORD.
+003870     MOVE RUN-DATE TO LOG-DATE.
+003880     MOVE TR-PROG-CODE TO LOG-PROGCODE.
+003890     MOVE TR-BASE-TUITION TO LOG-TUITION.
+003900     MOVE TR-RATE TO LOG-RATE.
+003910     MOVE TUITION TO LOG-FINAL.
+003920     WRITE LOG-RECORD.
+003930 8200-EXIT.
+003940     EXIT.
+003950
+003960 END PROGRAM tuition_Gordon.
