@@ -0,0 +1,27 @@
+000010*----------------------------------------------------------------
+000020* TUITREC.CPY
+000030*
+000040* STANDARD TUITION PROJECTION RECORD LAYOUT, SHARED BY THE
+000050* TUITION-PROJECTION FAMILY OF PROGRAMS. HOLDS ONE PROGRAM'S
+000060* STARTING TUITION, THE RATE USED, AND ITS YEAR-BY-YEAR
+000070* PROJECTION TABLE, SO ANY PROGRAM THAT NEEDS TO BUILD, PASS OR
+000080* REPORT A PROJECTION CAN COPY THIS LAYOUT INSTEAD OF INVENTING
+000090* ITS OWN.
+000100*
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130* 07/17/2026 RG   ORIGINAL COPYBOOK, PULLED OUT OF TUITION_GORDON
+000140*                 SO THE RECORD LAYOUT CAN BE SHARED.
+000150*----------------------------------------------------------------
+000160*
+000170 01  TUITION-RECORD.
+000180     05  TR-PROG-CODE            PIC X(10).
+000190     05  TR-BASE-TUITION         PIC 9(05)V99.
+000200     05  TR-RATE                 PIC 9V99.
+000210     05  TR-YEAR-COUNT           PIC 99.
+000220     05  TR-YEAR-TABLE.
+000230         10  TR-YEAR-ENTRY OCCURS 1 TO 99 TIMES
+000240                 DEPENDING ON TR-YEAR-COUNT
+000250                 INDEXED BY TR-YEAR-IDX.
+000260             15  TR-YEAR-NUM     PIC 99.
+000270             15  TR-YEAR-TUITION PIC 9(05)V99.
